@@ -0,0 +1,188 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : YU Yue
+      * Student ID : 1155124490
+      * Email Addr : 1155124490@link.cuhk.edu.hk
+      ******************************************************************
+      * maintain.cob is the offline account-maintenance utility for
+      * master.txt: open a new account, close an existing one, or
+      * change an account's PIN.  It is run by branch staff, never by
+      * the ATM itself.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintain.
+       AUTHOR. YU Yue.
+       DATE-WRITTEN. 20/3/22.
+       SECURITY. PRIVATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MASTER.
+           COPY "mastrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 USER-INPUT PIC X(20).
+       01 INPUT-NAME PIC A(20).
+       01 INPUT-ACCOUNT PIC X(16).
+       01 INPUT-PWD PIC X(6).
+       01 TARGET-ACCOUNT PIC X(16).
+       01 NEW-PWD PIC X(6).
+       01 MASTER-STATUS PIC X(2).
+       COPY "hashws.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "##############################################".
+           DISPLAY "##   Gringotts Wizarding Bank - Maintenance  ##".
+           DISPLAY "##############################################".
+
+       CHOOSE-SERVICE-PARAGRAPH.
+           DISPLAY "=> PRESS O TO OPEN A NEW ACCOUNT".
+           DISPLAY "=> PRESS C TO CLOSE AN ACCOUNT".
+           DISPLAY "=> PRESS P TO CHANGE AN ACCOUNT PIN".
+           DISPLAY "=> PRESS X TO EXIT".
+           ACCEPT USER-INPUT.
+           IF NOT USER-INPUT = "O" AND NOT USER-INPUT = "C"
+               AND NOT USER-INPUT = "P" AND NOT USER-INPUT = "X" THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+
+           IF USER-INPUT = "O" THEN
+               GO TO OPEN-ACCOUNT-PARAGRAPH.
+           IF USER-INPUT = "C" THEN
+               GO TO CLOSE-ACCOUNT-PARAGRAPH.
+           IF USER-INPUT = "P" THEN
+               GO TO CHANGE-PIN-PARAGRAPH.
+           IF USER-INPUT = "X" THEN
+               STOP RUN.
+
+      ******************************************************************
+      * OPEN-ACCOUNT-PARAGRAPH -- APPEND A NEW MASTER-RECORD
+      ******************************************************************
+       OPEN-ACCOUNT-PARAGRAPH.
+           DISPLAY "=> NAME".
+           ACCEPT INPUT-NAME.
+           DISPLAY "=> ACCOUNT NUMBER".
+           ACCEPT INPUT-ACCOUNT.
+           DISPLAY "=> INITIAL PIN".
+           ACCEPT INPUT-PWD.
+           IF INPUT-PWD IS NOT NUMERIC THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+           MOVE INPUT-ACCOUNT TO ACCOUNT-NUM.
+           OPEN I-O MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+           READ MASTER INTO MASTER-RECORD
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT NUMBER ALREADY IN USE"
+                   GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-READ.
+           MOVE INPUT-NAME TO NAME.
+           MOVE INPUT-ACCOUNT TO ACCOUNT-NUM.
+           MOVE INPUT-ACCOUNT(13:4) TO HASH-SALT-WS.
+           MOVE HASH-SALT-WS TO PWD-SALT.
+           MOVE INPUT-PWD TO HASH-PWD-NUM.
+           PERFORM COMPUTE-PWD-HASH-PARAGRAPH.
+           MOVE HASH-RESULT-WS TO PWD-HASH.
+           MOVE '+' TO BALANCE-SIGN.
+           MOVE 0 TO BALANCE.
+           SET ACCOUNT-OPEN TO TRUE.
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "=> ACCOUNT NUMBER ALREADY IN USE"
+           END-WRITE.
+           CLOSE MASTER.
+           DISPLAY "=> ACCOUNT OPENED".
+           GO TO CHOOSE-SERVICE-PARAGRAPH.
+
+      ******************************************************************
+      * CLOSE-ACCOUNT-PARAGRAPH -- MARK A MASTER-RECORD CLOSED
+      ******************************************************************
+       CLOSE-ACCOUNT-PARAGRAPH.
+           DISPLAY "=> ACCOUNT NUMBER TO CLOSE".
+           ACCEPT TARGET-ACCOUNT.
+           MOVE TARGET-ACCOUNT TO ACCOUNT-NUM.
+           OPEN I-O MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+           READ MASTER INTO MASTER-RECORD
+               INVALID KEY
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT NOT FOUND"
+                   GO TO CHOOSE-SERVICE-PARAGRAPH
+               NOT INVALID KEY
+                   SET ACCOUNT-CLOSED TO TRUE
+                   REWRITE MASTER-RECORD
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT CLOSED"
+                   GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-READ.
+
+      ******************************************************************
+      * CHANGE-PIN-PARAGRAPH -- REPLACE THE PIN ON A MASTER-RECORD
+      ******************************************************************
+       CHANGE-PIN-PARAGRAPH.
+           DISPLAY "=> ACCOUNT NUMBER".
+           ACCEPT TARGET-ACCOUNT.
+           DISPLAY "=> NEW PIN".
+           ACCEPT NEW-PWD.
+           IF NEW-PWD IS NOT NUMERIC THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+           MOVE TARGET-ACCOUNT TO ACCOUNT-NUM.
+           OPEN I-O MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-IF.
+           READ MASTER INTO MASTER-RECORD
+               INVALID KEY
+                   CLOSE MASTER
+                   DISPLAY "=> ACCOUNT NOT FOUND"
+                   GO TO CHOOSE-SERVICE-PARAGRAPH
+               NOT INVALID KEY
+                   MOVE PWD-SALT TO HASH-SALT-WS
+                   MOVE NEW-PWD TO HASH-PWD-NUM
+                   PERFORM COMPUTE-PWD-HASH-PARAGRAPH
+                   MOVE HASH-RESULT-WS TO PWD-HASH
+                   REWRITE MASTER-RECORD
+                   CLOSE MASTER
+                   DISPLAY "=> PIN UPDATED"
+                   GO TO CHOOSE-SERVICE-PARAGRAPH
+           END-READ.
+
+           COPY "hashproc.cpy".
+       END PROGRAM maintain.
