@@ -0,0 +1,13 @@
+      * Shared MASTER-RECORD layout for master.txt, used identically by
+      * atms.cob, central.cob and maintain.cob so the three programs
+      * can never drift out of step on the account record format.
+       01 MASTER-RECORD.
+           02 NAME PIC A(20).
+           02 ACCOUNT-NUM PIC 9(16).
+           02 PWD-SALT PIC 9(4).
+           02 PWD-HASH PIC 9(6).
+           02 BALANCE-SIGN PIC X.
+           02 BALANCE PIC 9(15).
+           02 ACCOUNT-STATUS PIC X.
+               88 ACCOUNT-OPEN VALUE 'O'.
+               88 ACCOUNT-CLOSED VALUE 'C'.
