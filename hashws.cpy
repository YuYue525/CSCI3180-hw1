@@ -0,0 +1,14 @@
+      * Working-storage fields for COMPUTE-PWD-HASH-PARAGRAPH (see
+      * hashproc.cpy).  Shared by every program that needs to turn a
+      * PIN plus its stored salt into the same PWD-HASH value.
+       01 HASH-PWD-NUM PIC 9(6).
+       01 HASH-SALT-WS PIC 9(4).
+      * HASH-PEPPER-WS is a second, program-compiled secret that is
+      * never written to master.txt alongside PWD-SALT/PWD-HASH, so
+      * that someone who can only read master.txt cannot reproduce the
+      * hash formula end to end.  Change this constant (and recompile
+      * every program that COPYs this file) to rotate the pepper.
+       01 HASH-PEPPER-WS PIC 9(4) VALUE 4327.
+       01 HASH-WORK-NUM PIC 9(10).
+       01 HASH-QUOTIENT PIC 9(10).
+       01 HASH-RESULT-WS PIC 9(6).
