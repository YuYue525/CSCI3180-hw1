@@ -0,0 +1,105 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : YU Yue
+      * Student ID : 1155124490
+      * Email Addr : 1155124490@link.cuhk.edu.hk
+      ******************************************************************
+      * convertmaster.cob is a one-time migration utility: it reads a
+      * pre-existing master.txt written by the old LINE SEQUENTIAL
+      * programs and rewrites it as the INDEXED master.txt the current
+      * atms.cob / central.cob / maintain.cob expect.  Run this once
+      * after upgrading and before running any of the other programs
+      * against a master.txt that predates the indexed layout; running
+      * it again against an already-indexed master.txt is harmless
+      * only if master.txt.preindex from the first run is restored
+      * first, since an indexed file can't be read LINE SEQUENTIAL.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. convertmaster.
+       AUTHOR. YU Yue.
+       DATE-WRITTEN. 9/8/26.
+       SECURITY. PRIVATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLDMASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWMASTER ASSIGN TO 'master.txt.new'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NEWACCOUNT-NUM
+               FILE STATUS IS NEWMASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLDMASTER.
+           COPY "mastrec.cpy".
+
+       FD NEWMASTER.
+       01 NEWMASTER-RECORD.
+           02 NEWNAME PIC A(20).
+           02 NEWACCOUNT-NUM PIC 9(16).
+           02 NEWPWD-SALT PIC 9(4).
+           02 NEWPWD-HASH PIC 9(6).
+           02 NEWBALANCE-SIGN PIC X.
+           02 NEWBALANCE PIC 9(15).
+           02 NEWACCOUNT-STATUS PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 NEWMASTER-STATUS PIC X(2).
+       01 CONVERTED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "=> CONVERTING master.txt TO INDEXED FORMAT".
+           OPEN INPUT OLDMASTER.
+           OPEN OUTPUT NEWMASTER.
+           IF NEWMASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt.new, STATUS "
+                   NEWMASTER-STATUS
+               CLOSE OLDMASTER
+               STOP RUN
+           END-IF.
+
+       CONVERT-READ.
+           READ OLDMASTER INTO MASTER-RECORD
+           NOT AT END
+               MOVE NAME TO NEWNAME
+               MOVE ACCOUNT-NUM TO NEWACCOUNT-NUM
+               MOVE PWD-SALT TO NEWPWD-SALT
+               MOVE PWD-HASH TO NEWPWD-HASH
+               MOVE BALANCE-SIGN TO NEWBALANCE-SIGN
+               MOVE BALANCE TO NEWBALANCE
+               MOVE ACCOUNT-STATUS TO NEWACCOUNT-STATUS
+               WRITE NEWMASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "=> DUPLICATE ACCOUNT NUMBER: "
+                           ACCOUNT-NUM
+                   NOT INVALID KEY
+                       ADD 1 TO CONVERTED-COUNT
+               END-WRITE
+               GO TO CONVERT-READ
+           AT END
+               CLOSE OLDMASTER
+               CLOSE NEWMASTER.
+
+           CALL "CBL_RENAME_FILE"
+               USING 'master.txt' 'master.txt.preindex'.
+           CALL "CBL_RENAME_FILE"
+               USING 'master.txt.new' 'master.txt'.
+
+           DISPLAY "=> CONVERTED " CONVERTED-COUNT " ACCOUNTS".
+           DISPLAY "=> THE OLD FILE WAS KEPT AS master.txt.preindex".
+           STOP RUN.
+       END PROGRAM convertmaster.
