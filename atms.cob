@@ -24,39 +24,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TRANS711 ASSIGN TO 'trans711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713 ASSIGN TO 'trans713.txt'
+           SELECT TRANS ASSIGN TO TRANS-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT MASTER ASSIGN TO 'master.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS MASTER-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD TRANS711.
-       01 711-RECORD.
-           02 711-ID PIC 9(16).
-           02 711-OP PIC A(1).
-           02 711-AMOUNT PIC 9(7).
-           02 711-TS PIC 9(5).
-
-       FD TRANS713.
-       01 713-RECORD.
-           02 713-ID PIC 9(16).
-           02 713-OP PIC A(1).
-           02 713-AMOUNT PIC 9(7).
-           02 713-TS PIC 9(5).
+       FD TRANS.
+           COPY "transrec.cpy"
+               REPLACING ==PREFIX-RECORD== BY ==TRANS-RECORD==
+                         ==PREFIX-ATM-ID== BY ==TRANS-ATM-ID==
+                         ==PREFIX-ID==     BY ==TRANS-ID==
+                         ==PREFIX-OP==     BY ==TRANS-OP==
+                         ==PREFIX-AMOUNT== BY ==TRANS-AMOUNT==
+                         ==PREFIX-TS==     BY ==TRANS-TS==.
 
        FD MASTER.
-       01 MASTER-RECORD.
-           02 NAME PIC A(20).
-           02 ACCOUNT-NUM PIC 9(16).
-           02 PWD PIC 9(6).
-           02 BALANCE-SIGN PIC X.
-           02 BALANCE PIC 9(15).
+           COPY "mastrec.cpy".
 
        WORKING-STORAGE SECTION.
+       COPY "atmtable.cpy".
+       01 MASTER-STATUS PIC X(2).
+
+       01 TRANS-FILE-NAME PIC X(20).
        01 INPUT-ATM PIC X(20).
+       01 INPUT-ATM-NUM PIC 9.
        01 USER-INPUT PIC X(20).
        01 INPUT-ACCOUNT PIC X(16).
        01 INPUT-PWD PIC X(6).
@@ -66,9 +62,12 @@
        01 CURRENT-RECORD.
            02 CURRENT-NAME PIC A(20).
            02 CURRENT-ACCOUNT-NUM PIC 9(16).
-           02 CURRENT-PWD PIC 9(6).
+           02 CURRENT-PWD-SALT PIC 9(4).
+           02 CURRENT-PWD-HASH PIC 9(6).
            02 CURRENT-BALANCE-SIGN PIC X.
            02 CURRENT-BALANCE PIC 9(15).
+           02 CURRENT-ACCOUNT-STATUS PIC X.
+           COPY "hashws.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PARAGRAPH.
@@ -79,10 +78,16 @@
 
        CHOOSE-ATM-PARAGRAPH.
            DISPLAY "=> PLEASE CHOOSE THE ATM".
-           DISPLAY "=> PRESS 1 FOR ATM 711".
-           DISPLAY "=> PRESS 2 FOR ATM 713".
+           PERFORM DISPLAY-ATM-OPTION-PARAGRAPH
+               VARYING ATM-IDX FROM 1 BY 1 UNTIL ATM-IDX > ATM-COUNT.
            ACCEPT INPUT-ATM.
-           IF NOT INPUT-ATM = "1" AND NOT INPUT-ATM = "2" THEN
+           IF INPUT-ATM(1:1) IS NOT NUMERIC
+               OR INPUT-ATM(2:19) IS NOT EQUAL TO SPACES THEN
+               DISPLAY "=> INVALID INPUT"
+               GO TO CHOOSE-ATM-PARAGRAPH
+           END-IF.
+           MOVE INPUT-ATM(1:1) TO INPUT-ATM-NUM.
+           IF INPUT-ATM-NUM < 1 OR INPUT-ATM-NUM > ATM-COUNT THEN
                DISPLAY "=> INVALID INPUT"
                GO TO CHOOSE-ATM-PARAGRAPH
            END-IF.
@@ -92,34 +97,52 @@
            ACCEPT INPUT-ACCOUNT.
            DISPLAY "=> PASSWORD".
            ACCEPT INPUT-PWD.
+           IF INPUT-PWD IS NOT NUMERIC THEN
+               DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+               GO TO ACCOUNT-CHECK-PARAGRAPH
+           END-IF.
            OPEN INPUT MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               STOP RUN
+           END-IF.
+           MOVE INPUT-ACCOUNT TO ACCOUNT-NUM.
 
        READ-MASTER.
            READ MASTER INTO MASTER-RECORD
-
-           NOT AT END
-               IF NOT ACCOUNT-NUM = INPUT-ACCOUNT OR
-                   NOT PWD = INPUT-PWD THEN
-                   GO TO READ-MASTER
-               END-IF
-               IF ACCOUNT-NUM = INPUT-ACCOUNT AND PWD = INPUT-PWD THEN
+               INVALID KEY
+                   CLOSE MASTER
+                   DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+                   GO TO ACCOUNT-CHECK-PARAGRAPH
+               NOT INVALID KEY
+                   MOVE INPUT-PWD TO HASH-PWD-NUM
+                   MOVE PWD-SALT TO HASH-SALT-WS
+                   PERFORM COMPUTE-PWD-HASH-PARAGRAPH
+                   IF NOT HASH-RESULT-WS = PWD-HASH THEN
+                       CLOSE MASTER
+                       DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
+                       GO TO ACCOUNT-CHECK-PARAGRAPH
+                   END-IF
+                   IF ACCOUNT-CLOSED THEN
+                       CLOSE MASTER
+                       DISPLAY "=> THIS ACCOUNT HAS BEEN CLOSED"
+                       GO TO ACCOUNT-CHECK-PARAGRAPH
+                   END-IF
                    MOVE MASTER-RECORD TO CURRENT-RECORD
                    CLOSE MASTER
                    GO TO CHOOSE-SERVICE-PARAGRAPH
-               END-IF
-           AT END
-               CLOSE MASTER
-               DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
-               GO TO ACCOUNT-CHECK-PARAGRAPH.
+           END-READ.
 
        CHOOSE-SERVICE-PARAGRAPH.
            DISPLAY "=> PLEASE CHOOSE YOUR SERVICE".
            DISPLAY "=> PRESS D FOR DEPOSIT".
            DISPLAY "=> PRESS W FOR WITHDRAWAL".
            DISPLAY "=> PRESS T FOR TRANSFER".
+           DISPLAY "=> PRESS B FOR BALANCE INQUIRY".
            ACCEPT USER-INPUT.
            IF NOT USER-INPUT = "D" AND NOT USER-INPUT = "W"
-               AND NOT USER-INPUT = "T" THEN
+               AND NOT USER-INPUT = "T" AND NOT USER-INPUT = "B" THEN
                DISPLAY "=> INVALID INPUT"
                GO TO CHOOSE-SERVICE-PARAGRAPH
            END-IF.
@@ -130,6 +153,13 @@
                GO TO WITHDRAWAL-PARAGRAPH.
            IF USER-INPUT = "T" THEN
                GO TO TRANSFER-PARAGRAPH.
+           IF USER-INPUT = "B" THEN
+               GO TO BALANCE-PARAGRAPH.
+
+       BALANCE-PARAGRAPH.
+           DISPLAY "=> CURRENT BALANCE: " CURRENT-BALANCE-SIGN
+               CURRENT-BALANCE.
+           GO TO CONTINUE-PARAGRAPH.
 
        DEPOSIT-PARAGRAPH.
            DISPLAY "=> AMOUNT".
@@ -138,29 +168,17 @@
                DISPLAY "=> INVALID INPUT"
                GO TO DEPOSIT-PARAGRAPH
            END-IF.
-           IF INPUT-AMOUNT >= 0 THEN
-               MULTIPLY 100 BY INPUT-AMOUNT GIVING INPUT-AMOUNT
-               IF INPUT-ATM = 1 THEN
-                   OPEN EXTEND TRANS711
-                   MOVE CURRENT-ACCOUNT-NUM TO 711-ID
-                   MOVE "D" TO 711-OP
-                   MOVE INPUT-AMOUNT TO 711-AMOUNT
-                   MOVE RECORD-NUM TO 711-TS
-                   ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-                   WRITE 711-RECORD
-                   CLOSE TRANS711
-               END-IF
-               IF INPUT-ATM = 2 THEN
-                   OPEN EXTEND TRANS713
-                   MOVE CURRENT-ACCOUNT-NUM TO 713-ID
-                   MOVE "D" TO 713-OP
-                   MOVE INPUT-AMOUNT TO 713-AMOUNT
-                   MOVE RECORD-NUM TO 713-TS
-                   ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-                   WRITE 713-RECORD
-                   CLOSE TRANS713
-               END-IF
-           END-IF.
+           MULTIPLY 100 BY INPUT-AMOUNT GIVING INPUT-AMOUNT.
+           MOVE ATM-FILE-NAME(INPUT-ATM-NUM) TO TRANS-FILE-NAME.
+           OPEN EXTEND TRANS.
+           MOVE ATM-NUMBER(INPUT-ATM-NUM) TO TRANS-ATM-ID.
+           MOVE CURRENT-ACCOUNT-NUM TO TRANS-ID.
+           MOVE "D" TO TRANS-OP.
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT.
+           MOVE RECORD-NUM TO TRANS-TS.
+           ADD 1 TO RECORD-NUM GIVING RECORD-NUM.
+           WRITE TRANS-RECORD.
+           CLOSE TRANS.
            GO TO CONTINUE-PARAGRAPH.
 
        WITHDRAWAL-PARAGRAPH.
@@ -175,26 +193,16 @@
                DISPLAY "=> INSUFFICIENT BALANCE"
                GO TO WITHDRAWAL-PARAGRAPH
            END-IF.
-           IF INPUT-ATM = 1 THEN
-               OPEN EXTEND TRANS711
-               MOVE CURRENT-ACCOUNT-NUM TO 711-ID
-               MOVE "W" TO 711-OP
-               MOVE INPUT-AMOUNT TO 711-AMOUNT
-               MOVE RECORD-NUM TO 711-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 711-RECORD
-               CLOSE TRANS711
-           END-IF
-           IF INPUT-ATM = 2 THEN
-               OPEN EXTEND TRANS713
-               MOVE CURRENT-ACCOUNT-NUM TO 713-ID
-               MOVE "W" TO 713-OP
-               MOVE INPUT-AMOUNT TO 713-AMOUNT
-               MOVE RECORD-NUM TO 713-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 713-RECORD
-               CLOSE TRANS713
-           END-IF
+           MOVE ATM-FILE-NAME(INPUT-ATM-NUM) TO TRANS-FILE-NAME.
+           OPEN EXTEND TRANS.
+           MOVE ATM-NUMBER(INPUT-ATM-NUM) TO TRANS-ATM-ID.
+           MOVE CURRENT-ACCOUNT-NUM TO TRANS-ID.
+           MOVE "W" TO TRANS-OP.
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT.
+           MOVE RECORD-NUM TO TRANS-TS.
+           ADD 1 TO RECORD-NUM GIVING RECORD-NUM.
+           WRITE TRANS-RECORD.
+           CLOSE TRANS.
            GO TO CONTINUE-PARAGRAPH.
 
        TRANSFER-PARAGRAPH.
@@ -205,20 +213,27 @@
                GO TO TRANSFER-PARAGRAPH
            END-IF.
            OPEN INPUT MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               STOP RUN
+           END-IF.
+           MOVE INPUT-TARGET-ACCOUNT TO ACCOUNT-NUM.
        CHECK-TARGET.
            READ MASTER INTO MASTER-RECORD
-           NOT AT END
-               IF NOT ACCOUNT-NUM = INPUT-TARGET-ACCOUNT THEN
-                   GO TO CHECK-TARGET
-               END-IF
-               IF ACCOUNT-NUM = INPUT-TARGET-ACCOUNT THEN
+               INVALID KEY
+                   CLOSE MASTER
+                   DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
+                   GO TO TRANSFER-PARAGRAPH
+               NOT INVALID KEY
+                   IF ACCOUNT-CLOSED THEN
+                       CLOSE MASTER
+                       DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
+                       GO TO TRANSFER-PARAGRAPH
+                   END-IF
                    CLOSE MASTER
                    GO TO CHECK-BALANCE
-               END-IF
-           AT END
-               CLOSE MASTER
-               DISPLAY "=> TARGET ACCOUNT DOES NOT EXIST"
-               GO TO TRANSFER-PARAGRAPH.
+           END-READ.
        CHECK-BALANCE.
            DISPLAY "=> AMOUNT".
            ACCEPT INPUT-AMOUNT.
@@ -231,40 +246,28 @@
                DISPLAY "=> INSUFFICIENT BALANCE"
                GO TO CHECK-BALANCE
            END-IF.
-           IF INPUT-ATM = 1 THEN
-               OPEN EXTEND TRANS711
-               MOVE CURRENT-ACCOUNT-NUM TO 711-ID
-               MOVE "W" TO 711-OP
-               MOVE INPUT-AMOUNT TO 711-AMOUNT
-               MOVE RECORD-NUM TO 711-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 711-RECORD
-               MOVE INPUT-TARGET-ACCOUNT TO 711-ID
-               MOVE "D" TO 711-OP
-               MOVE INPUT-AMOUNT TO 711-AMOUNT
-               MOVE RECORD-NUM TO 711-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 711-RECORD
-               CLOSE TRANS711
-           END-IF
-           IF INPUT-ATM = 2 THEN
-               OPEN EXTEND TRANS713
-               MOVE CURRENT-ACCOUNT-NUM TO 713-ID
-               MOVE "W" TO 713-OP
-               MOVE INPUT-AMOUNT TO 713-AMOUNT
-               MOVE RECORD-NUM TO 713-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 713-RECORD
-               MOVE INPUT-TARGET-ACCOUNT TO 713-ID
-               MOVE "D" TO 713-OP
-               MOVE INPUT-AMOUNT TO 713-AMOUNT
-               MOVE RECORD-NUM TO 713-TS
-               ADD 1 TO RECORD-NUM GIVING RECORD-NUM
-               WRITE 713-RECORD
-               CLOSE TRANS713
-           END-IF
+           MOVE ATM-FILE-NAME(INPUT-ATM-NUM) TO TRANS-FILE-NAME.
+           OPEN EXTEND TRANS.
+           MOVE ATM-NUMBER(INPUT-ATM-NUM) TO TRANS-ATM-ID.
+           MOVE CURRENT-ACCOUNT-NUM TO TRANS-ID.
+           MOVE "W" TO TRANS-OP.
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT.
+           MOVE RECORD-NUM TO TRANS-TS.
+           ADD 1 TO RECORD-NUM GIVING RECORD-NUM.
+           WRITE TRANS-RECORD.
+           MOVE ATM-NUMBER(INPUT-ATM-NUM) TO TRANS-ATM-ID.
+           MOVE INPUT-TARGET-ACCOUNT TO TRANS-ID.
+           MOVE "D" TO TRANS-OP.
+           MOVE INPUT-AMOUNT TO TRANS-AMOUNT.
+           MOVE RECORD-NUM TO TRANS-TS.
+           ADD 1 TO RECORD-NUM GIVING RECORD-NUM.
+           WRITE TRANS-RECORD.
+           CLOSE TRANS.
            GO TO CONTINUE-PARAGRAPH.
 
+       DISPLAY-ATM-OPTION-PARAGRAPH.
+           DISPLAY "=> PRESS " ATM-IDX " FOR " ATM-LABEL(ATM-IDX).
+
        CONTINUE-PARAGRAPH.
            DISPLAY "=> CONTINUE?"
            ACCEPT USER-INPUT.
@@ -276,4 +279,6 @@
                GO TO CONTINUE-PARAGRAPH
            END-IF.
            STOP RUN.
+
+           COPY "hashproc.cpy".
        END PROGRAM atms.
