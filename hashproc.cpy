@@ -0,0 +1,17 @@
+      * Turns HASH-PWD-NUM, HASH-SALT-WS and HASH-PEPPER-WS (see
+      * hashws.cpy) into HASH-RESULT-WS, the value stored as / compared
+      * against PWD-HASH.  Using ordinary arithmetic rather than a real
+      * digest so the PIN is never kept in master.txt as plaintext.
+      * GnuCOBOL has no built-in digest/KDF intrinsic, so this is not a
+      * cryptographic hash: folding in HASH-PEPPER-WS only raises the
+      * bar against someone who can read master.txt but not the program
+      * source: against someone with both, or against an attacker
+      * willing to run this same public formula across the 10**6
+      * possible PINs, it offers no real resistance.  A genuine fix
+      * needs a slow/memory-hard KDF outside what stock GnuCOBOL
+      * provides, or a PIN space far larger than 6 digits.
+       COMPUTE-PWD-HASH-PARAGRAPH.
+           COMPUTE HASH-WORK-NUM =
+               (HASH-PWD-NUM + HASH-SALT-WS + HASH-PEPPER-WS) * 31.
+           DIVIDE HASH-WORK-NUM BY 1000000 GIVING HASH-QUOTIENT
+               REMAINDER HASH-RESULT-WS.
