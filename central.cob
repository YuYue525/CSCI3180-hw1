@@ -25,14 +25,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCOUNT-NUM
+               FILE STATUS IS MASTER-STATUS.
+           SELECT ATMTRANS ASSIGN TO ATM-TRANS-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS711 ASSIGN TO 'trans711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS713 ASSIGN TO 'trans713.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSSORTED711 ASSIGN TO 'transSorted711.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANSSORTED713 ASSIGN TO 'transSorted713.txt'
+           SELECT ATMSORTED ASSIGN TO ATM-SORTED-FILE-NAME
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSSORTED ASSIGN TO 'transSorted.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -40,61 +39,62 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT NEGREPORT ASSIGN TO 'negReport.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEMENT ASSIGN TO 'statement.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINTFILE ASSIGN TO 'checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT SUMMARYREPORT ASSIGN TO 'summaryReport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAILYLIMITREPORT ASSIGN TO 'dailyLimitReport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT WORK ASSIGN TO 'work.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD MASTER.
-       01 MASTER-RECORD.
-           02 NAME PIC X(20).
-           02 ACCOUNT-NUM PIC 9(16).
-           02 PWD PIC 9(6).
-           02 BALANCE-SIGN PIC X.
-           02 BALANCE PIC 9(15).
-
-       FD TRANS711.
-       01 711-RECORD.
-           02 711-ID PIC 9(16).
-           02 711-OP PIC A(1).
-           02 711-AMOUNT PIC 9(7).
-           02 711-TS PIC 9(5).
-
-       FD TRANS713.
-       01 713-RECORD.
-           02 713-ID PIC 9(16).
-           02 713-OP PIC A(1).
-           02 713-AMOUNT PIC 9(7).
-           02 713-TS PIC 9(5).
-
-       FD TRANSSORTED711.
-       01 SORTED711-RECORD.
-           02 SORTED711-ID PIC 9(16).
-           02 SORTED711-OP PIC A(1).
-           02 SORTED711-AMOUNT PIC 9(7).
-           02 SORTED711-TS PIC 9(5).
-
-       FD TRANSSORTED713.
-       01 SORTED713-RECORD.
-           02 SORTED713-ID PIC 9(16).
-           02 SORTED713-OP PIC A(1).
-           02 SORTED713-AMOUNT PIC 9(7).
-           02 SORTED713-TS PIC 9(5).
+           COPY "mastrec.cpy".
+
+       FD ATMTRANS.
+           COPY "transrec.cpy"
+               REPLACING ==PREFIX-RECORD== BY ==ATMTRANS-RECORD==
+                         ==PREFIX-ATM-ID== BY ==ATMTRANS-ATM-ID==
+                         ==PREFIX-ID==     BY ==ATMTRANS-ID==
+                         ==PREFIX-OP==     BY ==ATMTRANS-OP==
+                         ==PREFIX-AMOUNT== BY ==ATMTRANS-AMOUNT==
+                         ==PREFIX-TS==     BY ==ATMTRANS-TS==.
+
+       FD ATMSORTED.
+           COPY "transrec.cpy"
+               REPLACING ==PREFIX-RECORD== BY ==ATMSORTED-RECORD==
+                         ==PREFIX-ATM-ID== BY ==ATMSORTED-ATM-ID==
+                         ==PREFIX-ID==     BY ==ATMSORTED-ID==
+                         ==PREFIX-OP==     BY ==ATMSORTED-OP==
+                         ==PREFIX-AMOUNT== BY ==ATMSORTED-AMOUNT==
+                         ==PREFIX-TS==     BY ==ATMSORTED-TS==.
 
        FD TRANSSORTED.
-       01 SORTED-RECORD.
-           02 SORTED-ID PIC 9(16).
-           02 SORTED-OP PIC A(1).
-           02 SORTED-AMOUNT PIC 9(7).
-           02 SORTED-TS PIC 9(5).
+           COPY "transrec.cpy"
+               REPLACING ==PREFIX-RECORD== BY ==SORTED-RECORD==
+                         ==PREFIX-ATM-ID== BY ==SORTED-ATM-ID==
+                         ==PREFIX-ID==     BY ==SORTED-ID==
+                         ==PREFIX-OP==     BY ==SORTED-OP==
+                         ==PREFIX-AMOUNT== BY ==SORTED-AMOUNT==
+                         ==PREFIX-TS==     BY ==SORTED-TS==.
 
        FD UPDATEDMASTER.
        01 UPDATEDMASTER-RECORD.
            02 UPDATEDNAME PIC X(20).
            02 UPDATEDACCOUNT-NUM PIC 9(16).
-           02 UPDATEDPWD PIC 9(6).
+           02 UPDATEDPWD-SALT PIC 9(4).
+           02 UPDATEDPWD-HASH PIC 9(6).
            02 UPDATEDBALANCE-SIGN PIC X.
            02 UPDATEDBALANCE PIC 9(15).
+           02 UPDATEDACCOUNT-STATUS PIC X.
+           02 UPDATEDNEG-ATM-ID PIC 9(3).
+           02 UPDATEDNEG-OP PIC A(1).
+           02 UPDATEDNEG-TS PIC 9(5).
 
        FD NEGREPORT.
        01 NEG-RECORD.
@@ -105,65 +105,192 @@
            02 NEG-BALANCE-TITLE PIC X(10).
            02 NEG-BALANCE-SIGN PIC X.
            02 NEG-BALANCE PIC 9(15).
+           02 NEG-ATM-TITLE PIC X(18).
+           02 NEG-ATM-ID PIC 9(3).
+           02 NEG-OP-TITLE PIC X(5).
+           02 NEG-OP PIC A(1).
+           02 NEG-TS-TITLE PIC X(5).
+           02 NEG-TS PIC 9(5).
+
+       FD STATEMENT.
+       01 STATEMENT-RECORD.
+           02 STMT-ACCOUNT-TITLE PIC X(16).
+           02 STMT-ACCOUNT-NUM PIC 9(16).
+           02 STMT-TS-TITLE PIC X(5).
+           02 STMT-TS PIC 9(5).
+           02 STMT-OP-TITLE PIC X(5).
+           02 STMT-OP PIC A(1).
+           02 STMT-AMOUNT-TITLE PIC X(9).
+           02 STMT-AMOUNT PIC 9(7).
+           02 STMT-BALANCE-TITLE PIC X(10).
+           02 STMT-BALANCE-SIGN PIC X.
+           02 STMT-BALANCE PIC 9(15).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINT-RECORD PIC 9(02).
+
+       FD SUMMARYREPORT.
+       01 SUMMARY-RECORD.
+           02 SUM-ATM-TITLE PIC X(5).
+           02 SUM-ATM-LABEL PIC X(20).
+           02 SUM-DEP-COUNT-TITLE PIC X(16).
+           02 SUM-DEP-COUNT PIC 9(7).
+           02 SUM-DEP-TOTAL-TITLE PIC X(16).
+           02 SUM-DEP-TOTAL PIC 9(9).
+           02 SUM-WD-COUNT-TITLE PIC X(19).
+           02 SUM-WD-COUNT PIC 9(7).
+           02 SUM-WD-TOTAL-TITLE PIC X(19).
+           02 SUM-WD-TOTAL PIC 9(9).
+
+       FD DAILYLIMITREPORT.
+       01 DAILY-LIMIT-RECORD.
+           02 DL-ACCOUNT-TITLE PIC X(16).
+           02 DL-ACCOUNT-NUM PIC 9(16).
+           02 DL-TOTAL-TITLE PIC X(18).
+           02 DL-WD-TOTAL PIC 9(9).
+           02 DL-LIMIT-TITLE PIC X(8).
+           02 DL-LIMIT PIC 9(9).
 
        SD WORK.
-       01 WORK-RECORD.
-           02 WORK-ID PIC 9(16).
-           02 WORK-OP PIC A(1).
-           02 WORK-AMOUNT PIC 9(7).
-           02 WORK-TS PIC 9(5).
+           COPY "transrec.cpy"
+               REPLACING ==PREFIX-RECORD== BY ==WORK-RECORD==
+                         ==PREFIX-ATM-ID== BY ==WORK-ATM-ID==
+                         ==PREFIX-ID==     BY ==WORK-ID==
+                         ==PREFIX-OP==     BY ==WORK-OP==
+                         ==PREFIX-AMOUNT== BY ==WORK-AMOUNT==
+                         ==PREFIX-TS==     BY ==WORK-TS==.
 
        WORKING-STORAGE SECTION.
+       COPY "atmtable.cpy".
+      * Per-ATM sorted-transaction-file names, parallel to
+      * ATM-FILE-TABLE in atmtable.cpy; central.cob is the only program
+      * that needs an intermediate per-ATM sorted file, so this table
+      * lives here rather than in the shared copybook.
+       01 ATM-SORTED-TABLE-VALUES.
+           02 FILLER PIC X(20) VALUE 'transSorted711.txt'.
+           02 FILLER PIC X(20) VALUE 'transSorted713.txt'.
+           02 FILLER PIC X(20) VALUE 'transSorted715.txt'.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 ATM-SORTED-TABLE REDEFINES ATM-SORTED-TABLE-VALUES.
+           02 ATM-SORTED-FILE PIC X(20) OCCURS 6 TIMES.
+       01 ATM-TRANS-FILE-NAME PIC X(20).
+       01 ATM-SORTED-FILE-NAME PIC X(20).
        01 CURRENT-BALANCE PIC S9(15).
+       01 PREV-BALANCE PIC S9(15).
+       01 NEG-TRIGGER-ATM-ID PIC 9(3).
+       01 NEG-TRIGGER-OP PIC A(1).
+       01 NEG-TRIGGER-TS PIC 9(5).
+       01 STMT-BALANCE-TEMP PIC S9(15).
+      * CHECKPOINT-STAGE RECORDS HOW FAR THE LAST RUN GOT SO A RERUN
+      * AFTER A CRASH RESUMES INSTEAD OF REDOING (AND DOUBLE-POSTING)
+      * WORK THAT ALREADY COMPLETED.
+      *   0 - NOTHING DONE YET, START FROM THE TOP
+      *   1 - PER-ATM SORTS DONE, RESUME AT THE MERGE STEP
+      *   2 - MERGE INTO TRANSSORTED DONE, RESUME AT MASTER POSTING
+      *   3 - MASTER POSTING DONE, RESUME AT THE NEGATIVE REPORT
+      *   4 - WHOLE RUN DONE
+       01 CHECKPOINT-STAGE PIC 9(2) VALUE 0.
+       01 CHECKPOINT-STATUS PIC X(2).
+       01 MASTER-STATUS PIC X(2).
+       01 SUM-DEP-COUNT-WS PIC 9(7).
+       01 SUM-DEP-TOTAL-WS PIC 9(9).
+       01 SUM-WD-COUNT-WS PIC 9(7).
+       01 SUM-WD-TOTAL-WS PIC 9(9).
+      * CONFIGURABLE CAP ON SAME-DAY WITHDRAWALS FOR ONE ACCOUNT, SUMMED
+      * ACROSS ALL ATMS -- RAISE OR LOWER AS THE BANK'S POLICY CHANGES.
+       01 DAILY-WD-LIMIT PIC 9(9) VALUE 30000000.
+       01 DL-RUNNING-ID PIC 9(16).
+       01 DL-RUNNING-TOTAL PIC 9(9).
+       01 DL-FIRST-RECORD-SW PIC X VALUE 'Y'.
+           88 DL-FIRST-RECORD VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PARAGRAPH.
+           IF CHECKPOINT-STAGE = 4 THEN
+               DISPLAY "=> PREVIOUS RUN ALREADY COMPLETED"
+               DISPLAY "=> CLEAR checkpoint.txt TO POST A NEW BATCH"
+               STOP RUN
+           END-IF.
+           IF CHECKPOINT-STAGE >= 3 THEN
+               GO TO REPORT-NEG
+           END-IF.
+           IF CHECKPOINT-STAGE >= 2 THEN
+               GO TO POST-MASTER-PARAGRAPH
+           END-IF.
+           IF CHECKPOINT-STAGE >= 1 THEN
+               GO TO MERGE-PARAGRAPH
+           END-IF.
 
-           SORT WORK ON ASCENDING KEY WORK-ID
-           ON ASCENDING KEY WORK-TS
-           USING TRANS711 GIVING TRANSSORTED711.
+       SORT-PARAGRAPH.
+           PERFORM SORT-ONE-ATM-PARAGRAPH
+               VARYING ATM-IDX FROM 1 BY 1 UNTIL ATM-IDX > ATM-COUNT.
+
+           PERFORM SUMMARIZE-PARAGRAPH.
+
+           MOVE 1 TO CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT-PARAGRAPH.
+
+           GO TO MERGE-PARAGRAPH.
 
+       SORT-ONE-ATM-PARAGRAPH.
+           MOVE ATM-FILE-NAME(ATM-IDX) TO ATM-TRANS-FILE-NAME.
+           MOVE ATM-SORTED-FILE(ATM-IDX) TO ATM-SORTED-FILE-NAME.
            SORT WORK ON ASCENDING KEY WORK-ID
            ON ASCENDING KEY WORK-TS
-           USING TRANS713 GIVING TRANSSORTED713.
+           USING ATMTRANS GIVING ATMSORTED.
 
+       MERGE-PARAGRAPH.
            OPEN OUTPUT TRANSSORTED.
            CLOSE TRANSSORTED.
 
-           OPEN INPUT TRANS711.
-       COPY-711.
-           READ TRANS711 INTO 711-RECORD
-           NOT AT END
-               OPEN EXTEND TRANSSORTED
-               MOVE 711-RECORD TO SORTED-RECORD
-               WRITE SORTED-RECORD
-               CLOSE TRANSSORTED
-               GO TO COPY-711
-           AT END
-               CLOSE TRANS711.
+           PERFORM COPY-ONE-ATM-PARAGRAPH THRU COPY-ONE-ATM-READ
+               VARYING ATM-IDX FROM 1 BY 1 UNTIL ATM-IDX > ATM-COUNT.
+
+           SORT WORK ON ASCENDING KEY WORK-ID
+           ON ASCENDING KEY WORK-TS
+           USING TRANSSORTED GIVING TRANSSORTED.
 
-           OPEN INPUT TRANS713.
-       COPY-713.
-           READ TRANS713 INTO 713-RECORD
+           PERFORM CHECK-DAILY-LIMIT-PARAGRAPH
+               THRU CHECK-DAILY-LIMIT-READ.
+
+           MOVE 2 TO CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT-PARAGRAPH.
+
+           GO TO POST-MASTER-PARAGRAPH.
+
+       COPY-ONE-ATM-PARAGRAPH.
+           MOVE ATM-FILE-NAME(ATM-IDX) TO ATM-TRANS-FILE-NAME.
+           OPEN INPUT ATMTRANS.
+       COPY-ONE-ATM-READ.
+           READ ATMTRANS INTO ATMTRANS-RECORD
            NOT AT END
                OPEN EXTEND TRANSSORTED
-               MOVE 713-RECORD TO SORTED-RECORD
+               MOVE ATMTRANS-RECORD TO SORTED-RECORD
                WRITE SORTED-RECORD
                CLOSE TRANSSORTED
-               GO TO COPY-713
+               GO TO COPY-ONE-ATM-READ
            AT END
-               CLOSE TRANS713.
-
-           SORT WORK ON ASCENDING KEY WORK-ID
-           ON ASCENDING KEY WORK-TS
-           USING TRANSSORTED GIVING TRANSSORTED.
+               CLOSE ATMTRANS.
 
+       POST-MASTER-PARAGRAPH.
            OPEN INPUT MASTER.
+           IF MASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt, STATUS "
+                   MASTER-STATUS
+               STOP RUN
+           END-IF.
            OPEN OUTPUT UPDATEDMASTER.
+           OPEN OUTPUT STATEMENT.
        READ-MASTER.
            READ MASTER INTO MASTER-RECORD
            NOT AT END
                MOVE MASTER-RECORD TO UPDATEDMASTER-RECORD
+               MOVE 0 TO UPDATEDNEG-ATM-ID
+               MOVE SPACE TO UPDATEDNEG-OP
+               MOVE 0 TO UPDATEDNEG-TS
                MOVE BALANCE TO CURRENT-BALANCE
                IF BALANCE-SIGN = '-' THEN
                    SUBTRACT BALANCE FROM 0
@@ -173,11 +300,18 @@
                    ADD BALANCE TO 0
                        GIVING CURRENT-BALANCE
                END-IF
+               MOVE CURRENT-BALANCE TO PREV-BALANCE
+               MOVE 0 TO NEG-TRIGGER-ATM-ID
+               MOVE SPACE TO NEG-TRIGGER-OP
+               MOVE 0 TO NEG-TRIGGER-TS
                OPEN INPUT TRANSSORTED
                GO TO READ-TRANS
            AT END
                CLOSE MASTER
                CLOSE UPDATEDMASTER
+               CLOSE STATEMENT
+               MOVE 3 TO CHECKPOINT-STAGE
+               PERFORM WRITE-CHECKPOINT-PARAGRAPH
                GO TO REPORT-NEG.
 
        READ-TRANS.
@@ -192,6 +326,31 @@
                        SUBTRACT SORTED-AMOUNT FROM CURRENT-BALANCE
                        GIVING CURRENT-BALANCE
                    END-IF
+                   IF PREV-BALANCE >= 0 AND CURRENT-BALANCE < 0 THEN
+                       MOVE SORTED-ATM-ID TO NEG-TRIGGER-ATM-ID
+                       MOVE SORTED-OP TO NEG-TRIGGER-OP
+                       MOVE SORTED-TS TO NEG-TRIGGER-TS
+                   END-IF
+                   MOVE CURRENT-BALANCE TO PREV-BALANCE
+                   MOVE "Account: " TO STMT-ACCOUNT-TITLE
+                   MOVE ACCOUNT-NUM TO STMT-ACCOUNT-NUM
+                   MOVE " TS: " TO STMT-TS-TITLE
+                   MOVE SORTED-TS TO STMT-TS
+                   MOVE " OP: " TO STMT-OP-TITLE
+                   MOVE SORTED-OP TO STMT-OP
+                   MOVE " AMOUNT: " TO STMT-AMOUNT-TITLE
+                   MOVE SORTED-AMOUNT TO STMT-AMOUNT
+                   MOVE " BAL: " TO STMT-BALANCE-TITLE
+                   IF CURRENT-BALANCE >= 0 THEN
+                       MOVE CURRENT-BALANCE TO STMT-BALANCE
+                       MOVE '+' TO STMT-BALANCE-SIGN
+                   ELSE
+                       SUBTRACT CURRENT-BALANCE FROM 0
+                           GIVING STMT-BALANCE-TEMP
+                       MOVE STMT-BALANCE-TEMP TO STMT-BALANCE
+                       MOVE '-' TO STMT-BALANCE-SIGN
+                   END-IF
+                   WRITE STATEMENT-RECORD
                END-IF
                GO TO READ-TRANS
            AT END
@@ -201,6 +360,9 @@
                    MOVE '+' TO UPDATEDBALANCE-SIGN
                END-IF
                IF CURRENT-BALANCE < 0 THEN
+                   MOVE NEG-TRIGGER-ATM-ID TO UPDATEDNEG-ATM-ID
+                   MOVE NEG-TRIGGER-OP TO UPDATEDNEG-OP
+                   MOVE NEG-TRIGGER-TS TO UPDATEDNEG-TS
                    SUBTRACT CURRENT-BALANCE FROM 0
                    GIVING CURRENT-BALANCE
                    MOVE CURRENT-BALANCE TO UPDATEDBALANCE
@@ -223,6 +385,12 @@
                    MOVE UPDATEDACCOUNT-NUM TO NEG-ACCOUNT-NUM
                    MOVE UPDATEDBALANCE-SIGN TO NEG-BALANCE-SIGN
                    MOVE UPDATEDBALANCE TO NEG-BALANCE
+                   MOVE " ATM: " TO NEG-ATM-TITLE
+                   MOVE UPDATEDNEG-ATM-ID TO NEG-ATM-ID
+                   MOVE " OP: " TO NEG-OP-TITLE
+                   MOVE UPDATEDNEG-OP TO NEG-OP
+                   MOVE " TS: " TO NEG-TS-TITLE
+                   MOVE UPDATEDNEG-TS TO NEG-TS
                    WRITE NEG-RECORD
                END-IF
                GO TO CHECK-NEG
@@ -230,5 +398,105 @@
                CLOSE UPDATEDMASTER
                CLOSE NEGREPORT.
 
+           MOVE 4 TO CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT-PARAGRAPH.
            STOP RUN.
+
+       READ-CHECKPOINT-PARAGRAPH.
+           MOVE 0 TO CHECKPOINT-STAGE.
+           OPEN INPUT CHECKPOINTFILE.
+           IF CHECKPOINT-STATUS = '35' THEN
+               NEXT SENTENCE
+           ELSE
+               READ CHECKPOINTFILE INTO CHECKPOINT-RECORD
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO CHECKPOINT-STAGE
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE CHECKPOINT-STAGE TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINTFILE.
+
+       SUMMARIZE-PARAGRAPH.
+           OPEN OUTPUT SUMMARYREPORT.
+           CLOSE SUMMARYREPORT.
+           PERFORM SUMMARIZE-ONE-ATM-PARAGRAPH
+               THRU SUMMARIZE-ONE-ATM-READ
+               VARYING ATM-IDX FROM 1 BY 1 UNTIL ATM-IDX > ATM-COUNT.
+
+       SUMMARIZE-ONE-ATM-PARAGRAPH.
+           MOVE 0 TO SUM-DEP-COUNT-WS SUM-DEP-TOTAL-WS
+               SUM-WD-COUNT-WS SUM-WD-TOTAL-WS.
+           MOVE ATM-SORTED-FILE(ATM-IDX) TO ATM-SORTED-FILE-NAME.
+           OPEN INPUT ATMSORTED.
+       SUMMARIZE-ONE-ATM-READ.
+           READ ATMSORTED INTO ATMSORTED-RECORD
+           NOT AT END
+               IF ATMSORTED-OP = 'D' THEN
+                   ADD 1 TO SUM-DEP-COUNT-WS
+                   ADD ATMSORTED-AMOUNT TO SUM-DEP-TOTAL-WS
+               END-IF
+               IF ATMSORTED-OP = 'W' THEN
+                   ADD 1 TO SUM-WD-COUNT-WS
+                   ADD ATMSORTED-AMOUNT TO SUM-WD-TOTAL-WS
+               END-IF
+               GO TO SUMMARIZE-ONE-ATM-READ
+           AT END
+               CLOSE ATMSORTED
+               MOVE "ATM: " TO SUM-ATM-TITLE
+               MOVE ATM-LABEL(ATM-IDX) TO SUM-ATM-LABEL
+               MOVE "DEPOSIT COUNT: " TO SUM-DEP-COUNT-TITLE
+               MOVE SUM-DEP-COUNT-WS TO SUM-DEP-COUNT
+               MOVE "DEPOSIT TOTAL: " TO SUM-DEP-TOTAL-TITLE
+               MOVE SUM-DEP-TOTAL-WS TO SUM-DEP-TOTAL
+               MOVE "WITHDRAWAL COUNT: " TO SUM-WD-COUNT-TITLE
+               MOVE SUM-WD-COUNT-WS TO SUM-WD-COUNT
+               MOVE "WITHDRAWAL TOTAL: " TO SUM-WD-TOTAL-TITLE
+               MOVE SUM-WD-TOTAL-WS TO SUM-WD-TOTAL
+               OPEN EXTEND SUMMARYREPORT
+               WRITE SUMMARY-RECORD
+               CLOSE SUMMARYREPORT.
+
+       CHECK-DAILY-LIMIT-PARAGRAPH.
+           MOVE 0 TO DL-RUNNING-TOTAL.
+           MOVE 'Y' TO DL-FIRST-RECORD-SW.
+           OPEN OUTPUT DAILYLIMITREPORT.
+           CLOSE DAILYLIMITREPORT.
+           OPEN INPUT TRANSSORTED.
+       CHECK-DAILY-LIMIT-READ.
+           READ TRANSSORTED INTO SORTED-RECORD
+           NOT AT END
+               IF DL-FIRST-RECORD THEN
+                   MOVE SORTED-ID TO DL-RUNNING-ID
+                   MOVE 'N' TO DL-FIRST-RECORD-SW
+               END-IF
+               IF SORTED-ID NOT = DL-RUNNING-ID THEN
+                   PERFORM FLUSH-DAILY-LIMIT-PARAGRAPH
+                   MOVE SORTED-ID TO DL-RUNNING-ID
+                   MOVE 0 TO DL-RUNNING-TOTAL
+               END-IF
+               IF SORTED-OP = 'W' THEN
+                   ADD SORTED-AMOUNT TO DL-RUNNING-TOTAL
+               END-IF
+               GO TO CHECK-DAILY-LIMIT-READ
+           AT END
+               PERFORM FLUSH-DAILY-LIMIT-PARAGRAPH
+               CLOSE TRANSSORTED.
+
+       FLUSH-DAILY-LIMIT-PARAGRAPH.
+           IF DL-RUNNING-TOTAL > DAILY-WD-LIMIT THEN
+               MOVE "Account Number: " TO DL-ACCOUNT-TITLE
+               MOVE DL-RUNNING-ID TO DL-ACCOUNT-NUM
+               MOVE " Total W/D: " TO DL-TOTAL-TITLE
+               MOVE DL-RUNNING-TOTAL TO DL-WD-TOTAL
+               MOVE " Limit: " TO DL-LIMIT-TITLE
+               MOVE DAILY-WD-LIMIT TO DL-LIMIT
+               OPEN EXTEND DAILYLIMITREPORT
+               WRITE DAILY-LIMIT-RECORD
+               CLOSE DAILYLIMITREPORT
+           END-IF.
        END PROGRAM central.
