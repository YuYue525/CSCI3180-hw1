@@ -0,0 +1,38 @@
+      * Shared ATM roster: which physical machines exist, the
+      * transaction file each one writes to, the label shown in menus
+      * and reports, and the real 3-digit machine number recorded on
+      * every transaction.  ATM-MAX entries are pre-allocated so that
+      * installing another machine -- up to ATM-MAX of them -- is just
+      * one more FILLER on each VALUES block plus bumping ATM-COUNT; no
+      * service paragraph needs to change.  Going past ATM-MAX means
+      * also raising the OCCURS on all three tables below.
+       01 ATM-COUNT PIC 9 VALUE 3.
+       01 ATM-MAX PIC 9 VALUE 6.
+       01 ATM-FILE-TABLE-VALUES.
+           02 FILLER PIC X(20) VALUE 'trans711.txt'.
+           02 FILLER PIC X(20) VALUE 'trans713.txt'.
+           02 FILLER PIC X(20) VALUE 'trans715.txt'.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 ATM-FILE-TABLE REDEFINES ATM-FILE-TABLE-VALUES.
+           02 ATM-FILE-NAME PIC X(20) OCCURS 6 TIMES.
+       01 ATM-LABEL-TABLE-VALUES.
+           02 FILLER PIC X(20) VALUE 'ATM 711'.
+           02 FILLER PIC X(20) VALUE 'ATM 713'.
+           02 FILLER PIC X(20) VALUE 'BRANCH LOBBY ATM'.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+           02 FILLER PIC X(20) VALUE SPACES.
+       01 ATM-LABEL-TABLE REDEFINES ATM-LABEL-TABLE-VALUES.
+           02 ATM-LABEL PIC X(20) OCCURS 6 TIMES.
+       01 ATM-NUMBER-TABLE-VALUES.
+           02 FILLER PIC 9(3) VALUE 711.
+           02 FILLER PIC 9(3) VALUE 713.
+           02 FILLER PIC 9(3) VALUE 715.
+           02 FILLER PIC 9(3) VALUE 0.
+           02 FILLER PIC 9(3) VALUE 0.
+           02 FILLER PIC 9(3) VALUE 0.
+       01 ATM-NUMBER-TABLE REDEFINES ATM-NUMBER-TABLE-VALUES.
+           02 ATM-NUMBER PIC 9(3) OCCURS 6 TIMES.
+       01 ATM-IDX PIC 9.
