@@ -0,0 +1,125 @@
+      ******************************************************************
+      * CSCI3180 Principles of Programming Languages
+      *
+      * --- Declaration ---
+      *
+      * I declare that the assignment here submitted is original except for source
+      * material explicitly acknowledged. I also acknowledge that I am aware of
+      * University policy and regulations on honesty in academic work, and of the
+      * disciplinary guidelines and procedures applicable to breaches of such policy
+      * and regulations, as contained in the website
+      * http://www.cuhk.edu.hk/policy/academichonesty/
+      *
+      * Assignment 1
+      * Name : YU Yue
+      * Student ID : 1155124490
+      * Email Addr : 1155124490@link.cuhk.edu.hk
+      ******************************************************************
+      * convertlegacymaster.cob is a one-time migration utility for a
+      * master.txt that predates request 006, i.e. the original hand-
+      * maintained LINE SEQUENTIAL layout: NAME/ACCOUNT-NUM/PWD (plain
+      * 6-digit PIN)/BALANCE-SIGN/BALANCE, with no PWD-SALT, PWD-HASH
+      * or ACCOUNT-STATUS field.  Running the current programs, or even
+      * convertmaster.cob, directly against a file in this older layout
+      * misreads every field after ACCOUNT-NUM (convertmaster.cob only
+      * changes ORGANIZATION; it assumes the salt/hash/status fields
+      * are already present).  This program reads the old 58-byte
+      * record, derives PWD-SALT/PWD-HASH from the existing plaintext
+      * PWD the same way OPEN-ACCOUNT-PARAGRAPH does for a brand new
+      * account (salt taken from the account number itself), defaults
+      * ACCOUNT-STATUS to 'O' (open), and writes the result straight to
+      * an INDEXED master.txt -- there is no need to also run
+      * convertmaster.cob afterwards.  Run this once, before any other
+      * program, against a master.txt that predates request 006; run
+      * convertmaster.cob instead if the file already has the salt/
+      * hash/status fields and only needs re-ogranizing as INDEXED.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. convertlegacymaster.
+       AUTHOR. YU Yue.
+       DATE-WRITTEN. 9/8/26.
+       SECURITY. PRIVATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLDMASTER ASSIGN TO 'master.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEWMASTER ASSIGN TO 'master.txt.new'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS NEWACCOUNT-NUM
+               FILE STATUS IS NEWMASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLDMASTER.
+       01 OLDMASTER-RECORD.
+           02 OLDNAME PIC A(20).
+           02 OLDACCOUNT-NUM PIC 9(16).
+           02 OLDPWD PIC 9(6).
+           02 OLDBALANCE-SIGN PIC X.
+           02 OLDBALANCE PIC 9(15).
+
+       FD NEWMASTER.
+       01 NEWMASTER-RECORD.
+           02 NEWNAME PIC A(20).
+           02 NEWACCOUNT-NUM PIC 9(16).
+           02 NEWPWD-SALT PIC 9(4).
+           02 NEWPWD-HASH PIC 9(6).
+           02 NEWBALANCE-SIGN PIC X.
+           02 NEWBALANCE PIC 9(15).
+           02 NEWACCOUNT-STATUS PIC X.
+
+       WORKING-STORAGE SECTION.
+       COPY "hashws.cpy".
+       01 NEWMASTER-STATUS PIC X(2).
+       01 CONVERTED-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           DISPLAY "=> CONVERTING PRE-006 master.txt TO CURRENT FORMAT".
+           OPEN INPUT OLDMASTER.
+           OPEN OUTPUT NEWMASTER.
+           IF NEWMASTER-STATUS NOT = '00' THEN
+               DISPLAY "=> UNABLE TO OPEN master.txt.new, STATUS "
+                   NEWMASTER-STATUS
+               CLOSE OLDMASTER
+               STOP RUN
+           END-IF.
+
+       CONVERT-READ.
+           READ OLDMASTER INTO OLDMASTER-RECORD
+           NOT AT END
+               MOVE OLDNAME TO NEWNAME
+               MOVE OLDACCOUNT-NUM TO NEWACCOUNT-NUM
+               MOVE OLDACCOUNT-NUM(13:4) TO HASH-SALT-WS
+               MOVE HASH-SALT-WS TO NEWPWD-SALT
+               MOVE OLDPWD TO HASH-PWD-NUM
+               PERFORM COMPUTE-PWD-HASH-PARAGRAPH
+               MOVE HASH-RESULT-WS TO NEWPWD-HASH
+               MOVE OLDBALANCE-SIGN TO NEWBALANCE-SIGN
+               MOVE OLDBALANCE TO NEWBALANCE
+               MOVE 'O' TO NEWACCOUNT-STATUS
+               WRITE NEWMASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "=> DUPLICATE ACCOUNT NUMBER: "
+                           OLDACCOUNT-NUM
+                   NOT INVALID KEY
+                       ADD 1 TO CONVERTED-COUNT
+               END-WRITE
+               GO TO CONVERT-READ
+           AT END
+               CLOSE OLDMASTER
+               CLOSE NEWMASTER.
+
+           CALL "CBL_RENAME_FILE"
+               USING 'master.txt' 'master.txt.prelegacy'.
+           CALL "CBL_RENAME_FILE"
+               USING 'master.txt.new' 'master.txt'.
+
+           DISPLAY "=> CONVERTED " CONVERTED-COUNT " ACCOUNTS".
+           DISPLAY "=> THE OLD FILE WAS KEPT AS master.txt.prelegacy".
+           STOP RUN.
+
+           COPY "hashproc.cpy".
+       END PROGRAM convertlegacymaster.
