@@ -0,0 +1,9 @@
+      * Shared transaction-record layout for TRANS711/TRANS713/TRANSSORTED
+      * and friends.  Copied with REPLACING so every FD gets its own set
+      * of field names while keeping the layout itself in one place.
+       01 PREFIX-RECORD.
+           02 PREFIX-ATM-ID PIC 9(3).
+           02 PREFIX-ID PIC 9(16).
+           02 PREFIX-OP PIC A(1).
+           02 PREFIX-AMOUNT PIC 9(7).
+           02 PREFIX-TS PIC 9(5).
